@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200* CALCOUT.CPY                                               *
+000300* CALCULATION OUTPUT RECORD LAYOUT - WRITTEN BY CALCDRV FOR  *
+000400* EVERY CALCULATED TRANSACTION, READ BY DOWNSTREAM EXTRACT   *
+000500* AND REPORTING PROGRAMS SUCH AS GLPOST.                     *
+000600*-----------------------------------------------------------*
+000700* MODIFICATION HISTORY                                      *
+000800*   DATE       INIT  DESCRIPTION                             *
+000900*   ---------  ----  ------------------------------------   *
+001000*   2026-08-08 DLM   ORIGINAL LAYOUT - PULLED OUT OF CALCDRV  *
+001100*                    SO GLPOST CAN SHARE IT                  *
+001200*-----------------------------------------------------------*
+001300   01  CALC-OUT-RECORD.
+001400       05  CO-RECORD-ID          PIC X(10).
+001500       05  CO-RECORD-AMOUNT      PIC 9(10).
+001600       05  CO-RECORD-DATE        PIC X(10).
+001700       05  CO-RECORD-STATUS      PIC X(01).
+001800       05  CO-RECORD-TYPE        PIC X(04).
+001900       05  CO-CALC-VALUE         PIC 9(10)V99.
