@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200* CHKPTREC.CPY                                              *
+000300* CHECKPOINT RECORD WRITTEN BY CALCDRV EVERY N RECORDS SO A *
+000400* MID-RUN FAILURE CAN BE RESTARTED JUST PAST THE LAST       *
+000500* RECORD SUCCESSFULLY PROCESSED INSTEAD OF FROM RECORD ONE. *
+000550* ALSO CARRIES THE RUN'S CONTROL TOTALS AS OF THIS CHECK-   *
+000560* POINT, SO A RESTART CAN RELOAD THEM AND CONTINUE THE      *
+000570* COUNT RATHER THAN STARTING THE CONTROL-TOTAL REPORT OVER. *
+000600*-----------------------------------------------------------*
+000700   01  CHKPT-RECORD.
+000800       05  CHKPT-RUN-ID          PIC X(08).
+000900       05  CHKPT-LAST-RECORD-ID  PIC X(10).
+001000       05  CHKPT-RECORDS-READ    PIC 9(09).
+001100       05  CHKPT-TIMESTAMP       PIC X(08).
+001200       05  CHKPT-RECORDS-CALC    PIC 9(09).
+001300       05  CHKPT-RECORDS-BONUS   PIC 9(09).
+001400       05  CHKPT-RECORDS-HOLD    PIC 9(09).
+001500       05  CHKPT-RECORDS-REJECT  PIC 9(09).
+001600       05  CHKPT-SUM-AMOUNT      PIC 9(12)V99.
+001700       05  CHKPT-SUM-CALC        PIC 9(12)V99.
