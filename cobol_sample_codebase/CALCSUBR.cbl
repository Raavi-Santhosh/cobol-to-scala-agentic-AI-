@@ -1,23 +1,279 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCSUBR.
-       AUTHOR. SYSTEM.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY CALCDATA.
-       
-       LINKAGE SECTION.
-       COPY WORKAREA.
-       
-       COPY MISSINGCOPY.
-       
-       PROCEDURE DIVISION USING WS-RECORD.
-       MAIN-CALC.
-           COMPUTE WS-CALC-VALUE = 
-               WS-RECORD-AMOUNT * WS-MULTIPLIER.
-           
-           IF WS-RECORD-STATUS = 'Y'
-               ADD WS-EXTRA-VALUE TO WS-CALC-VALUE
-           END-IF.
-           
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCSUBR.
+000300 AUTHOR.        SYSTEM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  UNKNOWN.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* CALCSUBR COMPUTES WS-CALC-VALUE FOR A SINGLE TRANSACTION  *
+000900* RECORD PASSED IN BY THE CALLER.  THIS PROGRAM IS CALLED   *
+001000* ONCE PER RECORD BY CALCDRV (THE NIGHTLY BATCH DRIVER).    *
+001100* EVERY RECORD THAT IS ACTUALLY CALCULATED IS ALSO WRITTEN  *
+001200* TO THE AUDIT FILE SO THE MULTIPLIER/EXTRA-VALUE IN EFFECT *
+001300* CAN BE RECONSTRUCTED LATER.  THE MULTIPLIER AND EXTRA-    *
+001400* VALUE THEMSELVES COME FROM THE EFFECTIVE-DATED RATE TABLE *
+001500* (SEE RATETAB.CPY), KEYED BY WS-RECORD-TYPE AND LOOKED UP  *
+001600* AGAINST WS-RECORD-DATE, NOT FROM A HARDCODED CONSTANT.    *
+001700*-----------------------------------------------------------*
+001800* MODIFICATION HISTORY                                      *
+001900*   DATE       INIT  DESCRIPTION                             *
+002000*   ---------  ----  ------------------------------------   *
+002100*   ORIGINAL   SYS   ORIGINAL CALCULATION LOGIC              *
+002200*   2026-08-08 DLM   REMOVED DANGLING COPY MISSINGCOPY,      *
+002300*                    SUPPLIED CALCDATA, NOW CALLABLE FROM    *
+002400*                    CALCDRV                                 *
+002500*   2026-08-08 DLM   NO LONGER CALCULATES A RECORD THAT FAILS *
+002600*                    THE STATUS CHECK - CALCDRV ROUTES THOSE  *
+002700*                    TO THE EXCEPTION REPORT INSTEAD          *
+002800*   2026-08-08 DLM   ADDED AUDIT TRAIL OF MULTIPLIER/EXTRA-   *
+002900*                    VALUE APPLIED, WRITTEN TO A DATED AUDIT  *
+003000*                    FILE ON EVERY CALL THAT CALCULATES       *
+003100*   2026-08-08 DLM   REPLACED THE FLAT CALCDATA CONSTANTS     *
+003200*                    WITH A LOOKUP AGAINST THE EFFECTIVE-     *
+003300*                    DATED RATE TABLE IN RATEFILE             *
+003310*   2026-08-08 DLM   ADDED A DATE FORMAT/WINDOW CHECK AHEAD    *
+003320*                    OF THE CALCULATION - CALCDRV ROUTES A     *
+003330*                    FAILURE TO THE EXCEPTION REPORT THE SAME  *
+003340*                    WAY AS AN INVALID STATUS                  *
+003350*   2026-08-08 DLM   THE DATE FORMAT CHECK TESTED THE WHOLE      *
+003360*                    DASHED WS-RECORD-DATE FIELD FOR NUMERIC,    *
+003370*                    WHICH CAN NEVER BE TRUE - NOW TESTS THE     *
+003380*                    EXTRACTED YEAR/MONTH/DAY SUBFIELDS          *
+003385*   2026-08-08 DLM   A RECORD WHOSE TYPE/DATE HAS NO RATE TABLE  *
+003390*                    ENTRY IN EFFECT NOW SETS WS-RATE-ERROR-SW   *
+003391*                    INSTEAD OF SILENTLY CALCULATING A ZERO      *
+003400*-----------------------------------------------------------*
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+003900         ORGANIZATION IS SEQUENTIAL.
+004000
+004100     SELECT RATE-FILE  ASSIGN TO RATEFILE
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS SEQUENTIAL
+004400         RECORD KEY IS RATE-KEY.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  AUDIT-FILE
+004900     RECORDING MODE IS F.
+005000     COPY AUDITREC.
+005100
+005200 FD  RATE-FILE.
+005300     COPY RATETAB.
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-CALC-CONSTANTS.
+005700     05  WS-MULTIPLIER         PIC 9(03)V9(04) VALUE ZERO.
+005800     05  WS-EXTRA-VALUE        PIC 9(10)V99    VALUE ZERO.
+005900
+006000 01  WS-AUDIT-SWITCHES.
+006100     05  WS-AUDIT-OPEN-SW      PIC X(01) VALUE 'N'.
+006200         88  WS-AUDIT-IS-OPEN  VALUE 'Y'.
+006300     05  WS-RATE-LOADED-SW     PIC X(01) VALUE 'N'.
+006400         88  WS-RATE-IS-LOADED VALUE 'Y'.
+006500     05  WS-RATE-EOF-SW        PIC X(01) VALUE 'N'.
+006600         88  WS-RATE-EOF       VALUE 'Y'.
+006700
+006800 01  WS-RUN-DATE               PIC X(08).
+006900
+007000 01  WS-RATE-TABLE.
+007100     05  WS-RATE-COUNT         PIC 9(04) COMP VALUE ZERO.
+007200     05  WS-RATE-ENTRY OCCURS 200 TIMES
+007300                       INDEXED BY WS-RATE-IDX.
+007400         10  WS-RT-TYPE        PIC X(04).
+007500         10  WS-RT-EFF         PIC X(10).
+007600         10  WS-RT-END         PIC X(10).
+007700         10  WS-RT-MULT        PIC 9(03)V9(04).
+007800         10  WS-RT-EXTRA       PIC 9(10)V99.
+007900
+007905 01  WS-DATE-WORK.
+007910     05  WS-DW-YEAR            PIC 9(04).
+007920     05  WS-DW-MONTH           PIC 9(02).
+007930     05  WS-DW-DAY             PIC 9(02).
+007940     05  WS-DW-MAX-DAY         PIC 9(02).
+007945     05  WS-DW-LEAP-QUOT       PIC 9(04).
+007950     05  WS-DW-LEAP-REM        PIC 9(02).
+007955     05  WS-DW-CENT-QUOT       PIC 9(04).
+007960     05  WS-DW-CENT-REM        PIC 9(02).
+007965     05  WS-DW-400-QUOT        PIC 9(04).
+007970     05  WS-DW-400-REM         PIC 9(02).
+007975
+008000 LINKAGE SECTION.
+008100     COPY WORKAREA.
+008150     COPY DATEWIN.
+008160     COPY RESTARTSW.
+008200
+008300 PROCEDURE DIVISION USING WS-RECORD, WS-DATE-WINDOW,
+008310     WS-RESTART-IND.
+008400 0000-MAIN-CALC.
+008500     IF NOT WS-RATE-IS-LOADED
+008600         PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT
+008700     END-IF.
+008800
+008900     IF NOT WS-AUDIT-IS-OPEN
+009000         PERFORM 1000-OPEN-AUDIT-FILE THRU 1000-EXIT
+009100     END-IF.
+009200
+009210     MOVE 'N' TO WS-DATE-ERROR-SW.
+009215     MOVE 'N' TO WS-RATE-ERROR-SW.
+009220     IF WS-STATUS-VALID
+009230         PERFORM 1300-VALIDATE-DATE THRU 1300-EXIT
+009240     END-IF.
+009300     IF WS-STATUS-VALID AND NOT WS-DATE-IS-INVALID
+009400         PERFORM 1200-LOOKUP-RATE         THRU 1200-EXIT
+009410         IF WS-RATE-IS-INVALID
+009420             MOVE ZERO TO WS-CALC-VALUE
+009430         ELSE
+009500             COMPUTE WS-CALC-VALUE =
+009600                 WS-RECORD-AMOUNT * WS-MULTIPLIER
+009610             MOVE 'N' TO WS-EXTRA-APPLIED-SW
+009620             IF WS-EXTRA-VALUE > ZERO
+009630                 ADD WS-EXTRA-VALUE TO WS-CALC-VALUE
+009640                 MOVE 'Y' TO WS-EXTRA-APPLIED-SW
+009650             END-IF
+009800             PERFORM 2000-WRITE-AUDIT-RECORD  THRU 2000-EXIT
+009810         END-IF
+009900     ELSE
+010000         MOVE ZERO TO WS-CALC-VALUE
+010100     END-IF.
+010200
+010300     GOBACK.
+010400
+010500 1000-OPEN-AUDIT-FILE.
+010600*    OPENED ONCE PER RUN UNIT ON THE FIRST CALCULATED RECORD
+010700*    AND LEFT OPEN - THE RUNTIME CLOSES IT IMPLICITLY WHEN
+010800*    CALCDRV TERMINATES, THE SAME WAY ANY OPEN FILE IS CLOSED
+010900*    AT NORMAL END OF A RUN UNIT.  ON A RESTART THE PRIOR RUN'S
+010910*    AUDIT RECORDS FOR THE SEGMENT ALREADY PROCESSED MUST NOT
+010920*    BE LOST, SO THE FILE IS EXTENDED INSTEAD OF RECREATED.
+011000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+011010     IF WS-IS-RESTART-RUN
+011020         OPEN EXTEND AUDIT-FILE
+011030     ELSE
+011040         OPEN OUTPUT AUDIT-FILE
+011050     END-IF.
+011200     SET WS-AUDIT-IS-OPEN TO TRUE.
+011300 1000-EXIT.
+011400     EXIT.
+011500
+011600 1100-LOAD-RATE-TABLE.
+011700*    THE RATE TABLE IS SMALL REFERENCE DATA MAINTAINED ONLINE
+011800*    BY RATEMAINT, SO IT IS LOADED INTO WORKING STORAGE ONCE
+011900*    PER RUN UNIT RATHER THAN RE-READ FOR EVERY TRANSACTION.
+012000     OPEN INPUT RATE-FILE.
+012100     PERFORM 1150-LOAD-ONE-RATE THRU 1150-EXIT
+012200         UNTIL WS-RATE-EOF.
+012300     CLOSE RATE-FILE.
+012400     SET WS-RATE-IS-LOADED TO TRUE.
+012500 1100-EXIT.
+012600     EXIT.
+012700
+012800 1150-LOAD-ONE-RATE.
+012900     READ RATE-FILE
+013000         AT END
+013100             SET WS-RATE-EOF TO TRUE
+013200     END-READ.
+013300     IF NOT WS-RATE-EOF
+013310         IF WS-RATE-COUNT >= 200
+013320             DISPLAY 'CALCSUBR - RATE TABLE EXCEEDS 200 ENTRIES '
+013330                 '- RAISE THE WS-RATE-ENTRY OCCURS LIMIT'
+013340             MOVE 16 TO RETURN-CODE
+013350             STOP RUN
+013360         END-IF
+013400         ADD 1 TO WS-RATE-COUNT
+013500         SET WS-RATE-IDX TO WS-RATE-COUNT
+013600         MOVE RATE-REC-TYPE    TO WS-RT-TYPE (WS-RATE-IDX)
+013700         MOVE RATE-EFF-DATE    TO WS-RT-EFF  (WS-RATE-IDX)
+013800         MOVE RATE-END-DATE    TO WS-RT-END  (WS-RATE-IDX)
+013900         MOVE RATE-MULTIPLIER  TO WS-RT-MULT (WS-RATE-IDX)
+014000         MOVE RATE-EXTRA-VALUE TO WS-RT-EXTRA (WS-RATE-IDX)
+014100     END-IF.
+014200 1150-EXIT.
+014300     EXIT.
+014400
+014500 1200-LOOKUP-RATE.
+014600*    FIND THE RATE ENTRY FOR THIS RECORD'S TYPE WHOSE
+014700*    EFFECTIVE DATE RANGE COVERS WS-RECORD-DATE.  IF NONE IS
+014800*    FOUND, WS-RATE-IS-INVALID IS SET SO MAIN-CALC ZEROES THE
+014850*    CALC VALUE AND THE CALLER ROUTES THE RECORD TO THE
+014860*    EXCEPTION REPORT INSTEAD OF TREATING IT AS CALCULATED.
+015000     MOVE ZERO TO WS-MULTIPLIER.
+015100     MOVE ZERO TO WS-EXTRA-VALUE.
+015200     SET WS-RATE-IDX TO 1.
+015300     SEARCH WS-RATE-ENTRY
+015400         AT END
+015500             SET WS-RATE-IS-INVALID TO TRUE
+015600         WHEN WS-RT-TYPE (WS-RATE-IDX) = WS-RECORD-TYPE
+015700          AND WS-RT-EFF (WS-RATE-IDX) NOT > WS-RECORD-DATE
+015800          AND WS-RT-END (WS-RATE-IDX) NOT < WS-RECORD-DATE
+015900             MOVE WS-RT-MULT  (WS-RATE-IDX) TO WS-MULTIPLIER
+016000             MOVE WS-RT-EXTRA (WS-RATE-IDX) TO WS-EXTRA-VALUE
+016100     END-SEARCH.
+016200 1200-EXIT.
+016300     EXIT.
+016400
+016410 1300-VALIDATE-DATE.
+016411*    CHECKS WS-RECORD-DATE IS A VALID CCYY-MM-DD CALENDAR DATE
+016412*    AND FALLS WITHIN THE BATCH WINDOW PASSED IN BY CALCDRV.
+016413*    ANY FAILURE SETS WS-DATE-IS-INVALID, WHICH MAIN-CALC TREATS
+016414*    THE SAME AS AN INVALID STATUS - NO RATE LOOKUP IS DONE AND
+016415*    THE CALLER ROUTES THE RECORD TO THE EXCEPTION REPORT.
+016416     MOVE WS-RECORD-DATE (1:4)  TO WS-DW-YEAR.
+016417     MOVE WS-RECORD-DATE (6:2)  TO WS-DW-MONTH.
+016418     MOVE WS-RECORD-DATE (9:2)  TO WS-DW-DAY.
+016419     IF WS-RECORD-DATE (5:1) NOT = '-'
+016420        OR WS-RECORD-DATE (8:1) NOT = '-'
+016421        OR WS-DW-YEAR NOT NUMERIC
+016422        OR WS-DW-MONTH NOT NUMERIC
+016423        OR WS-DW-DAY NOT NUMERIC
+016424         MOVE 'Y' TO WS-DATE-ERROR-SW
+016425         GO TO 1300-EXIT
+016426     END-IF.
+016427     IF WS-DW-MONTH < 01 OR WS-DW-MONTH > 12
+016428         MOVE 'Y' TO WS-DATE-ERROR-SW
+016429         GO TO 1300-EXIT
+016430     END-IF.
+016431     EVALUATE WS-DW-MONTH
+016432         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+016433             MOVE 30 TO WS-DW-MAX-DAY
+016434         WHEN 02
+016435             DIVIDE WS-DW-YEAR BY 4 GIVING WS-DW-LEAP-QUOT
+016436                 REMAINDER WS-DW-LEAP-REM
+016437             DIVIDE WS-DW-YEAR BY 100 GIVING WS-DW-CENT-QUOT
+016438                 REMAINDER WS-DW-CENT-REM
+016439             DIVIDE WS-DW-YEAR BY 400 GIVING WS-DW-400-QUOT
+016440                 REMAINDER WS-DW-400-REM
+016441             IF WS-DW-LEAP-REM = 0
+016442                AND (WS-DW-CENT-REM NOT = 0
+016443                 OR WS-DW-400-REM = 0)
+016444                 MOVE 29 TO WS-DW-MAX-DAY
+016445             ELSE
+016446                 MOVE 28 TO WS-DW-MAX-DAY
+016447             END-IF
+016448         WHEN OTHER
+016449             MOVE 31 TO WS-DW-MAX-DAY
+016450     END-EVALUATE.
+016451     IF WS-DW-DAY < 01 OR WS-DW-DAY > WS-DW-MAX-DAY
+016452         MOVE 'Y' TO WS-DATE-ERROR-SW
+016453         GO TO 1300-EXIT
+016454     END-IF.
+016455     IF WS-RECORD-DATE < WS-WINDOW-START
+016456        OR WS-RECORD-DATE > WS-WINDOW-END
+016457         MOVE 'Y' TO WS-DATE-ERROR-SW
+016458     END-IF.
+016459 1300-EXIT.
+016460     EXIT.
+016461
+016500 2000-WRITE-AUDIT-RECORD.
+016600     MOVE WS-RECORD-ID     TO AUD-RECORD-ID.
+016700     MOVE WS-RUN-DATE      TO AUD-RUN-DATE.
+016800     MOVE WS-RECORD-AMOUNT TO AUD-RECORD-AMOUNT.
+016900     MOVE WS-MULTIPLIER    TO AUD-MULTIPLIER.
+017000     MOVE WS-EXTRA-APPLIED-SW TO AUD-EXTRA-APPLIED.
+017100     MOVE WS-EXTRA-VALUE   TO AUD-EXTRA-VALUE.
+017200     MOVE WS-CALC-VALUE    TO AUD-CALC-VALUE.
+017300     WRITE AUDIT-RECORD.
+017400 2000-EXIT.
+017500     EXIT.
