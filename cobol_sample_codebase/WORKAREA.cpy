@@ -1,7 +1,49 @@
-       01  WS-RECORD.
-           05  WS-RECORD-ID          PIC X(10).
-           05  WS-RECORD-AMOUNT      PIC 9(10).
-           05  WS-RECORD-DATE        PIC X(10).
-           05  WS-RECORD-STATUS      PIC X(1).
-               88  WS-STATUS-VALID   VALUE 'Y'.
-               88  WS-STATUS-INVALID VALUE 'N'.
+000100*-----------------------------------------------------------*
+000200* WORKAREA.CPY                                              *
+000300* TRANSACTION RECORD WORKING LAYOUT - SHARED BY THE CALC    *
+000400* SUBROUTINE, THE BATCH DRIVER AND ALL DOWNSTREAM REPORTING *
+000500* AND EXTRACT PROGRAMS THAT HANDLE A TRANSACTION RECORD.    *
+000600*-----------------------------------------------------------*
+000700* MODIFICATION HISTORY                                      *
+000800*   DATE       INIT  DESCRIPTION                             *
+000900*   ---------  ----  ------------------------------------   *
+001000*   ORIGINAL   SYS   ORIGINAL LAYOUT - ID/AMOUNT/DATE/STATUS *
+001100*   2026-08-08 DLM   ADDED WS-CALC-VALUE FOR CALCSUBR OUTPUT *
+001200*   2026-08-08 DLM   ADDED WS-RECORD-TYPE - KEY TO THE RATE  *
+001300*                    TABLE (SEE RATETAB.CPY) ALONG WITH      *
+001400*                    WS-RECORD-DATE                          *
+001500*   2026-08-08 DLM   ADDED WS-DATE-ERROR-SW - SET BY CALCSUBR *
+001505*                    WHEN WS-RECORD-DATE FAILS THE FORMAT/    *
+001510*                    WINDOW CHECK, SO THE DRIVER CAN ROUTE    *
+001515*                    THE RECORD TO THE EXCEPTION REPORT        *
+001520*   2026-08-08 DLM   ADDED WS-STATUS-HOLD - A RECORD HELD FOR  *
+001525*                    MANUAL REVIEW IS ROUTED TO THE SUSPENSE   *
+001530*                    FILE INSTEAD OF BEING CALCULATED OR        *
+001535*                    REJECTED                                   *
+001540*   2026-08-08 DLM   ADDED WS-RATE-ERROR-SW - SET BY CALCSUBR   *
+001545*                    WHEN NO RATE TABLE ENTRY COVERS THE        *
+001550*                    RECORD'S TYPE/DATE, SO THE DRIVER CAN       *
+001555*                    ROUTE THE RECORD TO THE EXCEPTION REPORT    *
+001560*                    INSTEAD OF SILENTLY CALCULATING A ZERO      *
+001565*   2026-08-08 DLM   ADDED WS-EXTRA-APPLIED-SW - SET BY CALCSUBR *
+001570*                    TO WHETHER THE MATCHED RATE ENTRY'S EXTRA  *
+001575*                    VALUE WAS ACTUALLY NON-ZERO AND ADDED, SO  *
+001580*                    THE AUDIT RECORD AND THE DRIVER'S BONUS    *
+001585*                    COUNT REFLECT A CONDITION THAT CAN VARY    *
+001590*-----------------------------------------------------------*
+001700   01  WS-RECORD.
+001800       05  WS-RECORD-ID          PIC X(10).
+001900       05  WS-RECORD-AMOUNT      PIC 9(10).
+002000       05  WS-RECORD-DATE        PIC X(10).
+002100       05  WS-RECORD-STATUS      PIC X(01).
+002200           88  WS-STATUS-VALID   VALUE 'Y'.
+002300           88  WS-STATUS-INVALID VALUE 'N'.
+002350           88  WS-STATUS-HOLD    VALUE 'H'.
+002400       05  WS-RECORD-TYPE        PIC X(04).
+002500       05  WS-CALC-VALUE         PIC 9(10)V99.
+002600       05  WS-DATE-ERROR-SW      PIC X(01).
+002700           88  WS-DATE-IS-INVALID VALUE 'Y'.
+002710       05  WS-RATE-ERROR-SW      PIC X(01).
+002720           88  WS-RATE-IS-INVALID VALUE 'Y'.
+002730       05  WS-EXTRA-APPLIED-SW   PIC X(01).
+002740           88  WS-EXTRA-WAS-APPLIED VALUE 'Y'.
