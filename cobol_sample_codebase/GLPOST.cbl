@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLPOST.
+000300 AUTHOR.        D L MAINTENANCE TEAM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* GLPOST READS THE CALCULATION OUTPUT FILE PRODUCED BY       *
+000900* CALCDRV AND BUILDS A GENERAL LEDGER POSTING EXTRACT        *
+001000* SUMMARIZED BY WS-RECORD-DATE AND WS-RECORD-STATUS - ONE     *
+001100* OUTPUT RECORD PER DATE/STATUS COMBINATION, CARRYING THE     *
+001200* RECORD COUNT AND THE TOTAL CALC-VALUE FOR THAT GROUP.       *
+001300* THE GROUPS ARE ACCUMULATED IN A WORKING-STORAGE TABLE AS    *
+001400* THE INPUT IS READ (THE INPUT IS NOT ASSUMED TO BE IN ANY    *
+001500* PARTICULAR DATE/STATUS SEQUENCE), THEN THE TABLE IS         *
+001600* WRITTEN OUT ONE ENTRY AT A TIME AT END OF RUN.              *
+001700*-----------------------------------------------------------*
+001800* MODIFICATION HISTORY                                      *
+001900*   DATE       INIT  DESCRIPTION                             *
+002000*   ---------  ----  ------------------------------------   *
+002100*   2026-08-08 DLM   ORIGINAL PROGRAM                        *
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM-370.
+002600 OBJECT-COMPUTER.  IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CALC-IN-FILE  ASSIGN TO CALCIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100
+003200     SELECT GL-EXTRACT    ASSIGN TO GLEXTOUT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CALC-IN-FILE
+003800     RECORDING MODE IS F.
+003900     COPY CALCOUT.
+004000
+004100 FD  GL-EXTRACT
+004200     RECORDING MODE IS F.
+004300     COPY GLEXTREC.
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+004800         88  WS-EOF            VALUE 'Y'.
+004900
+005000 01  WS-GL-TABLE.
+005100     05  WS-GL-COUNT           PIC 9(04) COMP VALUE ZERO.
+005200     05  WS-GL-ENTRY OCCURS 500 TIMES
+005300                     INDEXED BY WS-GL-IDX.
+005400         10  WS-GL-DATE        PIC X(10).
+005500         10  WS-GL-STATUS      PIC X(01).
+005600         10  WS-GL-RECS        PIC 9(09).
+005700         10  WS-GL-TOTAL       PIC 9(12)V99.
+005800
+005900 01  WS-GL-FOUND-SW            PIC X(01) VALUE 'N'.
+006000     88  WS-GL-ENTRY-FOUND     VALUE 'Y'.
+006100
+006200 01  WS-WRITE-IDX              PIC 9(04) COMP VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006700     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006800         UNTIL WS-EOF.
+006900     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+007000     GOBACK.
+007100
+007200 1000-INITIALIZE.
+007300     OPEN INPUT  CALC-IN-FILE.
+007400     OPEN OUTPUT GL-EXTRACT.
+007500     PERFORM 2100-READ-CALC-FILE THRU 2100-EXIT.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-PROCESS-RECORD.
+008000     PERFORM 2200-FIND-OR-ADD-ENTRY THRU 2200-EXIT.
+008100     ADD 1 TO WS-GL-RECS (WS-GL-IDX).
+008200     ADD CO-CALC-VALUE TO WS-GL-TOTAL (WS-GL-IDX).
+008300     PERFORM 2100-READ-CALC-FILE THRU 2100-EXIT.
+008400 2000-EXIT.
+008500     EXIT.
+008600
+008700 2100-READ-CALC-FILE.
+008800     READ CALC-IN-FILE
+008900         AT END
+009000             SET WS-EOF TO TRUE
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400
+009500 2200-FIND-OR-ADD-ENTRY.
+009600*    LINEAR SEARCH FOR AN EXISTING GROUP FOR THIS RECORD'S
+009700*    DATE/STATUS; IF NONE IS FOUND A NEW ENTRY IS APPENDED.
+009800*    THE TABLE IS SMALL ENOUGH FOR ONE RUN'S WORTH OF DISTINCT
+009900*    DATE/STATUS COMBINATIONS TO STAY IN WORKING STORAGE.
+010000     MOVE 'N' TO WS-GL-FOUND-SW.
+010100     IF WS-GL-COUNT > ZERO
+010200         SET WS-GL-IDX TO 1
+010300         SEARCH WS-GL-ENTRY
+010400             AT END
+010500                 CONTINUE
+010600             WHEN WS-GL-DATE (WS-GL-IDX)   = CO-RECORD-DATE
+010700              AND WS-GL-STATUS (WS-GL-IDX) = CO-RECORD-STATUS
+010800                 SET WS-GL-ENTRY-FOUND TO TRUE
+010900         END-SEARCH
+011000     END-IF.
+011100     IF NOT WS-GL-ENTRY-FOUND
+011110         IF WS-GL-COUNT >= 500
+011120             DISPLAY 'GLPOST - GL TABLE EXCEEDS 500 DATE/STATUS '
+011130                 'GROUPS - RAISE THE WS-GL-ENTRY OCCURS LIMIT'
+011140             MOVE 16 TO RETURN-CODE
+011150             STOP RUN
+011160         END-IF
+011200         ADD 1 TO WS-GL-COUNT
+011300         SET WS-GL-IDX TO WS-GL-COUNT
+011400         MOVE CO-RECORD-DATE   TO WS-GL-DATE   (WS-GL-IDX)
+011500         MOVE CO-RECORD-STATUS TO WS-GL-STATUS (WS-GL-IDX)
+011600         MOVE ZERO             TO WS-GL-RECS   (WS-GL-IDX)
+011700         MOVE ZERO             TO WS-GL-TOTAL  (WS-GL-IDX)
+011800     END-IF.
+011900 2200-EXIT.
+012000     EXIT.
+012100
+012200 3000-TERMINATE.
+012300     PERFORM 3100-WRITE-ONE-GROUP THRU 3100-EXIT
+012400         VARYING WS-WRITE-IDX FROM 1 BY 1
+012500         UNTIL WS-WRITE-IDX > WS-GL-COUNT.
+012600     CLOSE CALC-IN-FILE.
+012700     CLOSE GL-EXTRACT.
+012800 3000-EXIT.
+012900     EXIT.
+013000
+013100 3100-WRITE-ONE-GROUP.
+013200     MOVE WS-GL-DATE   (WS-WRITE-IDX) TO GL-POST-DATE.
+013300     MOVE WS-GL-STATUS (WS-WRITE-IDX) TO GL-POST-STATUS.
+013400     MOVE WS-GL-RECS   (WS-WRITE-IDX) TO GL-RECORD-COUNT.
+013500     MOVE WS-GL-TOTAL  (WS-WRITE-IDX) TO GL-TOTAL-CALC-VALUE.
+013600     WRITE GL-EXTRACT-RECORD.
+013700 3100-EXIT.
+013800     EXIT.
