@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200* AUDITREC.CPY                                              *
+000300* AUDIT TRAIL RECORD - ONE PER CALCULATED TRANSACTION,      *
+000400* RECORDING THE MULTIPLIER AND EXTRA-VALUE THAT WERE IN     *
+000500* EFFECT SO A DISPUTED WS-CALC-VALUE CAN BE RECONSTRUCTED.  *
+000600*-----------------------------------------------------------*
+000700   01  AUDIT-RECORD.
+000800       05  AUD-RECORD-ID         PIC X(10).
+000900       05  AUD-RUN-DATE          PIC X(08).
+001000       05  AUD-RECORD-AMOUNT     PIC 9(10).
+001100       05  AUD-MULTIPLIER        PIC 9(03)V9(04).
+001200       05  AUD-EXTRA-APPLIED     PIC X(01).
+001300           88  AUD-EXTRA-WAS-APPLIED VALUE 'Y'.
+001400       05  AUD-EXTRA-VALUE       PIC 9(10)V99.
+001500       05  AUD-CALC-VALUE        PIC 9(10)V99.
