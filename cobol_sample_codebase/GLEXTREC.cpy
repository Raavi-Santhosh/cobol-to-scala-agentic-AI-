@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------*
+000200* GLEXTREC.CPY                                              *
+000300* GENERAL LEDGER POSTING EXTRACT RECORD - ONE PER DISTINCT   *
+000400* WS-RECORD-DATE / WS-RECORD-STATUS COMBINATION FOUND IN THE *
+000500* CALCULATION OUTPUT FILE, WRITTEN BY GLPOST.                *
+000600*-----------------------------------------------------------*
+000700* MODIFICATION HISTORY                                      *
+000800*   DATE       INIT  DESCRIPTION                             *
+000900*   ---------  ----  ------------------------------------   *
+001000*   2026-08-08 DLM   ORIGINAL LAYOUT                          *
+001100*-----------------------------------------------------------*
+001200   01  GL-EXTRACT-RECORD.
+001300       05  GL-POST-DATE          PIC X(10).
+001400       05  GL-POST-STATUS        PIC X(01).
+001500       05  GL-RECORD-COUNT       PIC 9(09).
+001600       05  GL-TOTAL-CALC-VALUE   PIC 9(12)V99.
+001700       05  FILLER                PIC X(46).
