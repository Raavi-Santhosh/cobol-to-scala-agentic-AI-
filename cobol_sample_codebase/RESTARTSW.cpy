@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200* RESTARTSW.CPY                                             *
+000300* ONE-BYTE RUN-MODE INDICATOR PASSED FROM CALCDRV TO         *
+000400* CALCSUBR SO A CALLED SUBPROGRAM KNOWS WHETHER THE CURRENT   *
+000500* RUN IS A FRESH RUN OR A RESTART OF A PRIOR, ABORTED RUN -   *
+000600* AN OUTPUT FILE THAT IS STILL OPEN FROM THE FIRST SEGMENT    *
+000700* OF A RESTARTED RUN MUST BE EXTENDED, NOT RECREATED.         *
+000800*-----------------------------------------------------------*
+000900   01  WS-RESTART-IND.
+001000       05  WS-RESTART-FLAG       PIC X(01).
+001100           88  WS-IS-RESTART-RUN VALUE 'Y'.
+001200           88  WS-IS-NORMAL-RUN  VALUE 'N'.
