@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200* RATETAB.CPY                                               *
+000300* EFFECTIVE-DATED RATE TABLE RECORD.  ONE ENTRY PER RECORD  *
+000400* TYPE/EFFECTIVE-DATE COMBINATION.  RATE-END-DATE OF         *
+000500* '9999-12-31' MEANS THE ENTRY IS STILL OPEN-ENDED.          *
+000600* MAINTAINED ONLINE BY RATEMAINT, READ BY CALCSUBR.          *
+000700*-----------------------------------------------------------*
+000800   01  RATE-RECORD.
+000900       05  RATE-KEY.
+001000           10  RATE-REC-TYPE     PIC X(04).
+001100           10  RATE-EFF-DATE     PIC X(10).
+001200       05  RATE-END-DATE         PIC X(10).
+001300       05  RATE-MULTIPLIER       PIC 9(03)V9(04).
+001400       05  RATE-EXTRA-VALUE      PIC 9(10)V99.
+001500       05  RATE-LAST-UPDATED     PIC X(10).
+001600       05  RATE-UPDATED-BY       PIC X(08).
