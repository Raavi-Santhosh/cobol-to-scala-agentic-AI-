@@ -0,0 +1,541 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CALCDRV.
+000300 AUTHOR.        D L MAINTENANCE TEAM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* CALCDRV IS THE NIGHTLY BATCH DRIVER FOR THE CALCULATION   *
+000900* ENGINE.  IT READS THE TRANSACTION FILE ONE RECORD AT A    *
+001000* TIME, CALLS CALCSUBR TO COMPUTE WS-CALC-VALUE FOR EACH    *
+001100* RECORD, AND WRITES THE ENRICHED RECORD TO THE CALCULATION *
+001200* OUTPUT FILE FOR DOWNSTREAM PROCESSING.                    *
+001300*                                                           *
+001400* JCL PARM FORMAT:  RUNID=rrrrrrrr RESTART=iiiiiiiiii        *
+001410*                   WINSTART=ssssssssss WINEND=eeeeeeeeee    *
+001500*   RUNID   - THIS RUN'S IDENTIFIER, STAMPED ON EVERY        *
+001600*             CHECKPOINT RECORD WRITTEN DURING THE RUN.      *
+001700*   RESTART - OPTIONAL.  THE WS-RECORD-ID OF THE LAST        *
+001800*             CHECKPOINT FROM A PRIOR, INCOMPLETE RUN.  WHEN *
+001900*             PRESENT, CALCDRV SKIPS THE TRANSACTION FILE    *
+002000*             FORWARD TO JUST PAST THAT RECORD BEFORE IT      *
+002100*             RESUMES NORMAL PROCESSING.  LEAVE BLANK FOR A   *
+002200*             NORMAL, FROM-THE-TOP RUN.                       *
+002210*   WINSTART/WINEND - OPTIONAL, CCYY-MM-DD.  THE WINDOW OF    *
+002220*             WS-RECORD-DATE VALUES THIS RUN WILL ACCEPT.     *
+002230*             A RECORD DATED OUTSIDE THE WINDOW, OR NOT A     *
+002240*             VALID CALENDAR DATE, IS ROUTED TO THE EXCEPTION *
+002250*             REPORT.  LEAVE BOTH BLANK TO ACCEPT ANY DATE.   *
+002300*-----------------------------------------------------------*
+002400* MODIFICATION HISTORY                                      *
+002500*   DATE       INIT  DESCRIPTION                             *
+002600*   ---------  ----  ------------------------------------   *
+002700*   2026-08-08 DLM   ORIGINAL PROGRAM                        *
+002800*   2026-08-08 DLM   ADDED EXCEPTION REPORT FOR RECORDS THAT  *
+002900*                    FAIL THE WS-RECORD-STATUS VALIDITY CHECK *
+003000*   2026-08-08 DLM   ADDED CHECKPOINT/RESTART VIA RUNID/       *
+003010*                    RESTART PARM KEYWORDS                    *
+003020*   2026-08-08 DLM   ADDED RUN-END CONTROL-TOTAL REPORT        *
+003030*   2026-08-08 DLM   ADDED WINSTART/WINEND PARM KEYWORDS AND    *
+003040*                    PASSES THE DATE WINDOW TO CALCSUBR, WHICH  *
+003050*                    NOW VALIDATES WS-RECORD-DATE              *
+003060*   2026-08-08 DLM   RECORDS WITH WS-RECORD-STATUS OF 'H' ARE   *
+003070*                    NOW ROUTED TO THE SUSPENSE FILE INSTEAD    *
+003080*                    OF BEING CALCULATED OR REJECTED            *
+003090*   2026-08-08 DLM   MOVED THE CALC-OUT-RECORD LAYOUT OUT TO    *
+003100*                    CALCOUT.CPY SO GLPOST CAN SHARE IT         *
+003110*   2026-08-08 DLM   A RESTART NOW RELOADS ITS CONTROL TOTALS   *
+003120*                    FROM THE LAST CHECKPOINT RECORD SO THE    *
+003130*                    CONTROL-TOTAL REPORT COVERS THE WHOLE     *
+003140*                    LOGICAL RUN, NOT JUST THE RESTARTED       *
+003150*                    SEGMENT, AND A RESTART PARM THAT DOES     *
+003160*                    NOT MATCH ANY RECORD ON TRANS-FILE NOW    *
+003170*                    ABENDS INSTEAD OF RUNNING ZERO RECORDS    *
+003180*-----------------------------------------------------------*
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.  IBM-370.
+003600 OBJECT-COMPUTER.  IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT TRANS-FILE    ASSIGN TO TRANFILE
+004000         ORGANIZATION IS SEQUENTIAL.
+004100
+004200     SELECT CALC-OUT-FILE ASSIGN TO CALCOUT
+004300         ORGANIZATION IS SEQUENTIAL.
+004400
+004500     SELECT EXCPT-RPT     ASSIGN TO EXCPTRPT
+004600         ORGANIZATION IS SEQUENTIAL.
+004700
+004800     SELECT CHKPT-FILE    ASSIGN TO CHKPTOUT
+004900         ORGANIZATION IS SEQUENTIAL.
+004950
+004960     SELECT CTL-RPT       ASSIGN TO CTLRPT
+004970         ORGANIZATION IS SEQUENTIAL.
+004980
+004990     SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+004995         ORGANIZATION IS SEQUENTIAL.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  TRANS-FILE
+005400     RECORDING MODE IS F.
+005500 01  TRANS-RECORD.
+005600     05  TF-RECORD-ID          PIC X(10).
+005700     05  TF-RECORD-AMOUNT      PIC 9(10).
+005800     05  TF-RECORD-DATE        PIC X(10).
+005900     05  TF-RECORD-STATUS      PIC X(01).
+005950     05  TF-RECORD-TYPE        PIC X(04).
+006000
+006100 FD  CALC-OUT-FILE
+006200     RECORDING MODE IS F.
+006250     COPY CALCOUT.
+006900
+007000 FD  EXCPT-RPT
+007100     RECORDING MODE IS F.
+007200 01  EXCPT-RPT-LINE            PIC X(80).
+007300
+007400 FD  CHKPT-FILE
+007500     RECORDING MODE IS F.
+007600     COPY CHKPTREC.
+007700
+007710 FD  CTL-RPT
+007720     RECORDING MODE IS F.
+007730 01  CTL-RPT-LINE              PIC X(80).
+007740
+007750 FD  SUSPENSE-FILE
+007760     RECORDING MODE IS F.
+007770 01  SUSPENSE-RECORD.
+007780     05  SU-RECORD-ID          PIC X(10).
+007790     05  SU-RECORD-AMOUNT      PIC 9(10).
+007792     05  SU-RECORD-DATE        PIC X(10).
+007794     05  SU-RECORD-STATUS      PIC X(01).
+007796     05  SU-RECORD-TYPE        PIC X(04).
+007798
+007800 WORKING-STORAGE SECTION.
+007900     COPY WORKAREA.
+007950     COPY DATEWIN.
+007960     COPY RESTARTSW.
+008000
+008100 01  WS-SWITCHES.
+008200     05  WS-EOF-SWITCH         PIC X(01) VALUE 'N'.
+008300         88  WS-EOF            VALUE 'Y'.
+008400     05  WS-RESTART-MODE-SW    PIC X(01) VALUE 'N'.
+008500         88  WS-IN-RESTART-MODE   VALUE 'Y'.
+008600     05  WS-RESTART-FOUND-SW   PIC X(01) VALUE 'N'.
+008700         88  WS-RESTART-POINT-FOUND VALUE 'Y'.
+008710     05  WS-CHKPT-EOF-SW       PIC X(01) VALUE 'N'.
+008720         88  WS-CHKPT-EOF      VALUE 'Y'.
+008800
+008810 01  WS-SAVE-CHKPT-TOTALS.
+008820     05  WS-SAVE-RECORDS-READ   PIC 9(09) VALUE ZERO.
+008830     05  WS-SAVE-RECORDS-CALC   PIC 9(09) VALUE ZERO.
+008840     05  WS-SAVE-RECORDS-BONUS  PIC 9(09) VALUE ZERO.
+008850     05  WS-SAVE-RECORDS-HOLD   PIC 9(09) VALUE ZERO.
+008860     05  WS-SAVE-RECORDS-REJECT PIC 9(09) VALUE ZERO.
+008870     05  WS-SAVE-SUM-AMOUNT     PIC 9(12)V99 VALUE ZERO.
+008880     05  WS-SAVE-SUM-CALC       PIC 9(12)V99 VALUE ZERO.
+008890
+008900 01  WS-CHKPT-CTL.
+009000     05  WS-CHKPT-INTERVAL     PIC 9(05) VALUE 01000.
+009100     05  WS-RECS-SINCE-CHKPT   PIC 9(05) VALUE ZERO.
+009200     05  WS-RECS-READ          PIC 9(09) VALUE ZERO.
+009300     05  WS-CHKPT-STAMP        PIC X(08).
+009400
+009500 01  WS-RPT-LINE-CTRS.
+009600     05  WS-EXCPT-COUNT        PIC 9(07) COMP VALUE ZERO.
+009700     05  WS-EXCPT-COUNT-EDIT   PIC ZZZZZZ9.
+009800
+009810 01  WS-CTL-TOTALS.
+009820     05  WS-CTL-CALC-COUNT     PIC 9(09) VALUE ZERO.
+009830     05  WS-CTL-BONUS-COUNT    PIC 9(09) VALUE ZERO.
+009835     05  WS-CTL-HOLD-COUNT     PIC 9(09) VALUE ZERO.
+009840     05  WS-CTL-SUM-AMOUNT     PIC 9(12)V99 VALUE ZERO.
+009850     05  WS-CTL-SUM-CALC       PIC 9(12)V99 VALUE ZERO.
+009860
+009870 01  WS-CTL-RPT-EDIT.
+009880     05  CE-RECS-READ          PIC ZZZZZZZZ9.
+009890     05  CE-RECS-CALC          PIC ZZZZZZZZ9.
+009900     05  CE-RECS-BONUS         PIC ZZZZZZZZ9.
+009910     05  CE-RECS-REJECT        PIC ZZZZZZZZ9.
+009915     05  CE-RECS-HOLD          PIC ZZZZZZZZ9.
+009920     05  CE-SUM-AMOUNT         PIC Z(2)ZZZZZZZZZ9.99.
+009930     05  CE-SUM-CALC           PIC Z(2)ZZZZZZZZZ9.99.
+009940
+009950 01  WS-EXCPT-DETAIL-LINE.
+010000     05  FILLER                PIC X(01) VALUE SPACE.
+010100     05  ED-RECORD-ID          PIC X(10).
+010200     05  FILLER                PIC X(02) VALUE SPACE.
+010300     05  ED-RECORD-AMOUNT      PIC ZZZZZZZZZ9.
+010400     05  FILLER                PIC X(02) VALUE SPACE.
+010500     05  ED-RECORD-DATE        PIC X(10).
+010600     05  FILLER                PIC X(02) VALUE SPACE.
+010700     05  ED-REASON             PIC X(30).
+010800
+010810 01  WS-PARM-VALID-LEN         PIC S9(04) COMP VALUE ZERO.
+010820*    THE OPERATOR-SUPPLIED PARM CAN BE SHORTER THAN THE FULL
+010830*    71-BYTE KEYWORD LAYOUT BELOW IF TRAILING KEYWORDS ARE
+010840*    OMITTED.  WS-PARM-LEN (FROM THE LINKAGE SECTION) IS CAPPED
+010850*    HERE TO THE NUMBER OF BYTES ACTUALLY PASSED SO ONLY THAT
+010860*    MANY BYTES ARE EVER COPIED OUT OF WS-PARM-TEXT - THE REST
+010870*    OF WS-SAFE-PARM-TEXT STAYS SPACES, THE SAME AS A PARM THAT
+010880*    PROPERLY OMITTED THE TRAILING KEYWORDS.
+010890 01  WS-SAFE-PARM-TEXT         VALUE SPACES.
+010891     05  FILLER                PIC X(06).
+010892     05  WS-PARM-RUN-ID        PIC X(08).
+010893     05  FILLER                PIC X(09).
+010894     05  WS-PARM-RESTART-ID    PIC X(10).
+010895     05  FILLER                PIC X(10).
+010896     05  WS-PARM-WIN-START     PIC X(10).
+010897     05  FILLER                PIC X(08).
+010898     05  WS-PARM-WIN-END       PIC X(10).
+010899 01  WS-SAFE-PARM-TEXT-X REDEFINES WS-SAFE-PARM-TEXT PIC X(71).
+010900 LINKAGE SECTION.
+011000 01  WS-JCL-PARM.
+011100     05  WS-PARM-LEN           PIC S9(04) COMP.
+011200     05  WS-PARM-TEXT          PIC X(71).
+011700
+011800 PROCEDURE DIVISION USING WS-JCL-PARM.
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+012100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+012200         UNTIL WS-EOF.
+012300     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+012400     GOBACK.
+012500
+012600 1000-INITIALIZE.
+012605*    WS-PARM-LEN IS HOW MANY BYTES OF PARM TEXT Z/OS ACTUALLY
+012610*    PASSED - IT CAN BE SHORTER THAN THE FULL 71-BYTE KEYWORD
+012615*    LAYOUT IF THE OPERATOR OMITTED TRAILING KEYWORDS.  ONLY
+012620*    THAT MANY BYTES ARE COPIED OUT OF WS-PARM-TEXT; THE REST
+012625*    OF WS-SAFE-PARM-TEXT IS LEFT AS SPACES SO A SHORT PARM
+012630*    NEVER READS STORAGE BEYOND WHAT WAS ACTUALLY PASSED.
+012635     MOVE SPACES TO WS-SAFE-PARM-TEXT.
+012640     IF WS-PARM-LEN > 71
+012642         MOVE 71 TO WS-PARM-VALID-LEN
+012644     ELSE
+012646         IF WS-PARM-LEN > 0
+012648             MOVE WS-PARM-LEN TO WS-PARM-VALID-LEN
+012650         ELSE
+012652             MOVE ZERO TO WS-PARM-VALID-LEN
+012654         END-IF
+012656     END-IF.
+012658     IF WS-PARM-VALID-LEN > 0
+012660         MOVE WS-PARM-TEXT (1:WS-PARM-VALID-LEN)
+012662             TO WS-SAFE-PARM-TEXT-X (1:WS-PARM-VALID-LEN)
+012664     END-IF.
+012666*    WHETHER THIS IS A RESTART MUST BE KNOWN BEFORE ANY OUTPUT
+012668*    FILE IS OPENED - A RESTART EXTENDS THE PRIOR, INCOMPLETE
+012670*    RUN'S OUTPUT RATHER THAN RECREATING IT, SO THE FIRST
+012672*    SEGMENT'S CALC-OUT/EXCEPTION/SUSPENSE/CHECKPOINT/CONTROL
+012674*    RECORDS (AND, VIA WS-RESTART-IND, CALCSUBR'S AUDIT RECORDS)
+012676*    SURVIVE THE RESTART.
+012678     IF WS-PARM-RESTART-ID NOT = SPACES
+012680         SET WS-IN-RESTART-MODE TO TRUE
+012690         SET WS-IS-RESTART-RUN TO TRUE
+012700     ELSE
+012710         SET WS-IS-NORMAL-RUN TO TRUE
+012720     END-IF.
+012730     OPEN INPUT  TRANS-FILE.
+012740     IF WS-IN-RESTART-MODE
+012750         OPEN EXTEND CALC-OUT-FILE
+012760         OPEN EXTEND EXCPT-RPT
+012770         PERFORM 1120-RESTORE-FROM-CHECKPOINT THRU 1120-EXIT
+012780         OPEN EXTEND CTL-RPT
+012790         OPEN EXTEND SUSPENSE-FILE
+012800     ELSE
+012810         OPEN OUTPUT CALC-OUT-FILE
+012820         OPEN OUTPUT EXCPT-RPT
+012830         OPEN OUTPUT CHKPT-FILE
+012840         OPEN OUTPUT CTL-RPT
+012850         OPEN OUTPUT SUSPENSE-FILE
+012860     END-IF.
+013100     IF NOT WS-IN-RESTART-MODE
+013110         MOVE 'TRANSACTION EXCEPTION REPORT - STATUS CHECK FAILED'
+013200             TO EXCPT-RPT-LINE
+013300         WRITE EXCPT-RPT-LINE
+013400         MOVE SPACE TO EXCPT-RPT-LINE
+013500         WRITE EXCPT-RPT-LINE
+013510     END-IF.
+013810     IF WS-PARM-WIN-START = SPACES
+013820         MOVE '0001-01-01' TO WS-WINDOW-START
+013830     ELSE
+013840         MOVE WS-PARM-WIN-START TO WS-WINDOW-START
+013850     END-IF.
+013860     IF WS-PARM-WIN-END = SPACES
+013870         MOVE '9999-12-31' TO WS-WINDOW-END
+013880     ELSE
+013890         MOVE WS-PARM-WIN-END TO WS-WINDOW-END
+013895     END-IF.
+013900     PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+014000     IF WS-IN-RESTART-MODE
+014100         PERFORM 1100-SKIP-TO-RESTART THRU 1100-EXIT
+014110         IF NOT WS-RESTART-POINT-FOUND
+014120             DISPLAY 'CALCDRV - RESTART POINT ' WS-PARM-RESTART-ID
+014130                 ' NOT FOUND ON TRANS-FILE - RUN ABENDED'
+014140             MOVE 16 TO RETURN-CODE
+014150             STOP RUN
+014160         END-IF
+014200     END-IF.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014505 1100-SKIP-TO-RESTART.
+014506     PERFORM 1150-SKIP-ONE-RECORD THRU 1150-EXIT
+014507         UNTIL WS-RESTART-POINT-FOUND OR WS-EOF.
+014508 1100-EXIT.
+014509     EXIT.
+014510 1120-RESTORE-FROM-CHECKPOINT.
+014520*    A RESTART PICKS UP THE CONTROL TOTALS AS OF THE LAST
+014530*    CHECKPOINT BEFORE THE PRIOR RUN ABORTED, SO THE CONTROL-
+014540*    TOTAL REPORT AT THE END OF THIS RUN RECONCILES THE WHOLE
+014550*    LOGICAL RUN RATHER THAN JUST THE RESTARTED SEGMENT.
+014560     OPEN INPUT CHKPT-FILE.
+014570     PERFORM 1125-READ-ONE-CHECKPOINT THRU 1125-EXIT
+014580         UNTIL WS-CHKPT-EOF.
+014590     CLOSE CHKPT-FILE.
+014600     OPEN EXTEND CHKPT-FILE.
+014610     MOVE WS-SAVE-RECORDS-READ   TO WS-RECS-READ.
+014620     MOVE WS-SAVE-RECORDS-CALC   TO WS-CTL-CALC-COUNT.
+014630     MOVE WS-SAVE-RECORDS-BONUS  TO WS-CTL-BONUS-COUNT.
+014640     MOVE WS-SAVE-RECORDS-HOLD   TO WS-CTL-HOLD-COUNT.
+014650     MOVE WS-SAVE-RECORDS-REJECT TO WS-EXCPT-COUNT.
+014660     MOVE WS-SAVE-SUM-AMOUNT     TO WS-CTL-SUM-AMOUNT.
+014670     MOVE WS-SAVE-SUM-CALC       TO WS-CTL-SUM-CALC.
+014680 1120-EXIT.
+014690     EXIT.
+014700
+014710 1125-READ-ONE-CHECKPOINT.
+014720     READ CHKPT-FILE
+014730         AT END
+014740             SET WS-CHKPT-EOF TO TRUE
+014750     END-READ.
+014760     IF NOT WS-CHKPT-EOF
+014770         MOVE CHKPT-RECORDS-READ    TO WS-SAVE-RECORDS-READ
+014780         MOVE CHKPT-RECORDS-CALC    TO WS-SAVE-RECORDS-CALC
+014790         MOVE CHKPT-RECORDS-BONUS   TO WS-SAVE-RECORDS-BONUS
+014800         MOVE CHKPT-RECORDS-HOLD    TO WS-SAVE-RECORDS-HOLD
+014810         MOVE CHKPT-RECORDS-REJECT  TO WS-SAVE-RECORDS-REJECT
+014820         MOVE CHKPT-SUM-AMOUNT      TO WS-SAVE-SUM-AMOUNT
+014830         MOVE CHKPT-SUM-CALC        TO WS-SAVE-SUM-CALC
+014840     END-IF.
+014850 1125-EXIT.
+014860     EXIT.
+014870
+015200 1150-SKIP-ONE-RECORD.
+015300     IF TF-RECORD-ID = WS-PARM-RESTART-ID
+015400         SET WS-RESTART-POINT-FOUND TO TRUE
+015500     END-IF.
+015600     PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+015700 1150-EXIT.
+015800     EXIT.
+015900
+016000 2000-PROCESS-RECORD.
+016100     MOVE TF-RECORD-ID     TO WS-RECORD-ID.
+016200     MOVE TF-RECORD-AMOUNT TO WS-RECORD-AMOUNT.
+016300     MOVE TF-RECORD-DATE   TO WS-RECORD-DATE.
+016400     MOVE TF-RECORD-STATUS TO WS-RECORD-STATUS.
+016450     MOVE TF-RECORD-TYPE   TO WS-RECORD-TYPE.
+016500     MOVE ZERO             TO WS-CALC-VALUE.
+016550     MOVE 'N'              TO WS-DATE-ERROR-SW.
+016560     MOVE 'N'              TO WS-RATE-ERROR-SW.
+016600
+016650     ADD WS-RECORD-AMOUNT TO WS-CTL-SUM-AMOUNT.
+016660     EVALUATE TRUE
+016670         WHEN WS-STATUS-HOLD
+016680             PERFORM 2600-WRITE-SUSPENSE    THRU 2600-EXIT
+016690         WHEN WS-STATUS-VALID
+016800             PERFORM 2200-CALCULATE-RECORD  THRU 2200-EXIT
+016900         WHEN OTHER
+017000             PERFORM 2300-WRITE-EXCEPTION   THRU 2300-EXIT
+017100     END-EVALUATE.
+017200
+017300     ADD 1 TO WS-RECS-READ.
+017400     ADD 1 TO WS-RECS-SINCE-CHKPT.
+017500     IF WS-RECS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+017600         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+017700     END-IF.
+017800
+017900     PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+018000 2000-EXIT.
+018100     EXIT.
+018200
+018300 2100-READ-TRANS-FILE.
+018400     READ TRANS-FILE
+018500         AT END
+018600             SET WS-EOF TO TRUE
+018700     END-READ.
+018800 2100-EXIT.
+018900     EXIT.
+019000
+019100 2200-CALCULATE-RECORD.
+019150     MOVE 'N' TO WS-DATE-ERROR-SW.
+019160     MOVE 'N' TO WS-RATE-ERROR-SW.
+019200     CALL 'CALCSUBR' USING WS-RECORD, WS-DATE-WINDOW,
+019210         WS-RESTART-IND.
+019300
+019310     IF WS-DATE-IS-INVALID OR WS-RATE-IS-INVALID
+019320         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+019330     ELSE
+019400         MOVE WS-RECORD-ID     TO CO-RECORD-ID
+019500         MOVE WS-RECORD-AMOUNT TO CO-RECORD-AMOUNT
+019600         MOVE WS-RECORD-DATE   TO CO-RECORD-DATE
+019700         MOVE WS-RECORD-STATUS TO CO-RECORD-STATUS
+019750         MOVE WS-RECORD-TYPE   TO CO-RECORD-TYPE
+019800         MOVE WS-CALC-VALUE    TO CO-CALC-VALUE
+019810         WRITE CALC-OUT-RECORD
+019820         ADD 1 TO WS-CTL-CALC-COUNT
+019825         IF WS-EXTRA-WAS-APPLIED
+019827             ADD 1 TO WS-CTL-BONUS-COUNT
+019829         END-IF
+019840         ADD WS-CALC-VALUE TO WS-CTL-SUM-CALC
+019850     END-IF.
+019900 2200-EXIT.
+020100     EXIT.
+020200
+020300 2300-WRITE-EXCEPTION.
+020400     ADD 1 TO WS-EXCPT-COUNT.
+020500     MOVE WS-RECORD-ID     TO ED-RECORD-ID.
+020600     MOVE WS-RECORD-AMOUNT TO ED-RECORD-AMOUNT.
+020700     MOVE WS-RECORD-DATE   TO ED-RECORD-DATE.
+020750     EVALUATE TRUE
+020760         WHEN WS-DATE-IS-INVALID
+020770             MOVE 'INVALID/OUT-OF-WINDOW DATE' TO ED-REASON
+020780         WHEN WS-RATE-IS-INVALID
+020790             MOVE 'NO RATE IN EFFECT FOR RECORD' TO ED-REASON
+020800         WHEN WS-STATUS-INVALID
+020900             MOVE 'INVALID STATUS' TO ED-REASON
+021000         WHEN OTHER
+021100             MOVE 'UNRECOGNIZED/BLANK STATUS' TO ED-REASON
+021200     END-EVALUATE.
+021300     MOVE WS-EXCPT-DETAIL-LINE TO EXCPT-RPT-LINE.
+021400     WRITE EXCPT-RPT-LINE.
+021500 2300-EXIT.
+021600     EXIT.
+021700
+021800 2400-WRITE-CHECKPOINT.
+021900     ACCEPT WS-CHKPT-STAMP FROM DATE YYYYMMDD.
+022000     MOVE WS-PARM-RUN-ID     TO CHKPT-RUN-ID.
+022100     MOVE WS-RECORD-ID       TO CHKPT-LAST-RECORD-ID.
+022200     MOVE WS-RECS-READ       TO CHKPT-RECORDS-READ.
+022210     MOVE WS-CTL-CALC-COUNT  TO CHKPT-RECORDS-CALC.
+022220     MOVE WS-CTL-BONUS-COUNT TO CHKPT-RECORDS-BONUS.
+022230     MOVE WS-CTL-HOLD-COUNT  TO CHKPT-RECORDS-HOLD.
+022240     MOVE WS-EXCPT-COUNT     TO CHKPT-RECORDS-REJECT.
+022250     MOVE WS-CTL-SUM-AMOUNT  TO CHKPT-SUM-AMOUNT.
+022260     MOVE WS-CTL-SUM-CALC    TO CHKPT-SUM-CALC.
+022300     MOVE WS-CHKPT-STAMP     TO CHKPT-TIMESTAMP.
+022400     WRITE CHKPT-RECORD.
+022500     MOVE ZERO TO WS-RECS-SINCE-CHKPT.
+022600 2400-EXIT.
+022700     EXIT.
+022800
+022810 2600-WRITE-SUSPENSE.
+022820*    A RECORD HELD FOR MANUAL REVIEW IS NEITHER CALCULATED NOR
+022830*    COUNTED AS REJECTED - IT SITS IN THE SUSPENSE FILE UNTIL
+022840*    SOMEONE CORRECTS AND RESUBMITS IT ON A LATER RUN.
+022850     ADD 1 TO WS-CTL-HOLD-COUNT.
+022860     MOVE WS-RECORD-ID     TO SU-RECORD-ID.
+022870     MOVE WS-RECORD-AMOUNT TO SU-RECORD-AMOUNT.
+022880     MOVE WS-RECORD-DATE   TO SU-RECORD-DATE.
+022890     MOVE WS-RECORD-STATUS TO SU-RECORD-STATUS.
+022895     MOVE WS-RECORD-TYPE   TO SU-RECORD-TYPE.
+022896     WRITE SUSPENSE-RECORD.
+022897 2600-EXIT.
+022898     EXIT.
+022899
+022900 3000-TERMINATE.
+023000     IF WS-RECS-READ > ZERO
+023100         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+023200     END-IF.
+023300     MOVE SPACE TO EXCPT-RPT-LINE.
+023400     WRITE EXCPT-RPT-LINE.
+023500     MOVE WS-EXCPT-COUNT TO WS-EXCPT-COUNT-EDIT.
+023600     MOVE SPACE TO EXCPT-RPT-LINE.
+023700     STRING 'TOTAL EXCEPTIONS: ' DELIMITED BY SIZE
+023800         WS-EXCPT-COUNT-EDIT DELIMITED BY SIZE
+023900         INTO EXCPT-RPT-LINE.
+024000     WRITE EXCPT-RPT-LINE.
+024050     PERFORM 3100-WRITE-CONTROL-REPORT THRU 3100-EXIT.
+024100     CLOSE TRANS-FILE.
+024200     CLOSE CALC-OUT-FILE.
+024300     CLOSE EXCPT-RPT.
+024400     CLOSE CHKPT-FILE.
+024450     CLOSE CTL-RPT.
+024460     CLOSE SUSPENSE-FILE.
+024500 3000-EXIT.
+024600     EXIT.
+024610
+024620 3100-WRITE-CONTROL-REPORT.
+024630*    TIES RECORDS READ TO (CALCULATED + REJECTED + HELD) AND
+024640*    PRINTS INPUT AMOUNT VERSUS OUTPUT CALC-VALUE SO OPERATIONS
+024650*    CAN SIGN OFF ON A CLEAN RUN BEFORE IT FEEDS DOWNSTREAM WORK.
+024660     MOVE 'CALCULATION RUN CONTROL-TOTAL REPORT' TO CTL-RPT-LINE.
+024670     WRITE CTL-RPT-LINE.
+024680     MOVE SPACE TO CTL-RPT-LINE.
+024690     WRITE CTL-RPT-LINE.
+024700
+024710     MOVE WS-RECS-READ       TO CE-RECS-READ.
+024720     MOVE WS-CTL-CALC-COUNT  TO CE-RECS-CALC.
+024730     MOVE WS-CTL-BONUS-COUNT TO CE-RECS-BONUS.
+024740     MOVE WS-EXCPT-COUNT     TO CE-RECS-REJECT.
+024745     MOVE WS-CTL-HOLD-COUNT  TO CE-RECS-HOLD.
+024750     MOVE WS-CTL-SUM-AMOUNT  TO CE-SUM-AMOUNT.
+024760     MOVE WS-CTL-SUM-CALC    TO CE-SUM-CALC.
+024770
+024780     MOVE SPACE TO CTL-RPT-LINE.
+024790     STRING 'RECORDS READ. . . . . . . . . : ' DELIMITED BY SIZE
+024800         CE-RECS-READ DELIMITED BY SIZE
+024810         INTO CTL-RPT-LINE.
+024820     WRITE CTL-RPT-LINE.
+024830
+024840     MOVE SPACE TO CTL-RPT-LINE.
+024850     STRING 'RECORDS CALCULATED . . . . . : ' DELIMITED BY SIZE
+024860         CE-RECS-CALC DELIMITED BY SIZE
+024870         INTO CTL-RPT-LINE.
+024880     WRITE CTL-RPT-LINE.
+024890
+024900     MOVE SPACE TO CTL-RPT-LINE.
+024910     STRING 'RECORDS WITH EXTRA-VALUE BONUS: ' DELIMITED BY SIZE
+024920         CE-RECS-BONUS DELIMITED BY SIZE
+024930         INTO CTL-RPT-LINE.
+024940     WRITE CTL-RPT-LINE.
+024950
+024960     MOVE SPACE TO CTL-RPT-LINE.
+024970     STRING 'RECORDS REJECTED . . . . . . : ' DELIMITED BY SIZE
+024980         CE-RECS-REJECT DELIMITED BY SIZE
+024990         INTO CTL-RPT-LINE.
+025000     WRITE CTL-RPT-LINE.
+025010
+025015     MOVE SPACE TO CTL-RPT-LINE.
+025016     STRING 'RECORDS HELD FOR REVIEW. . . : ' DELIMITED BY SIZE
+025017         CE-RECS-HOLD DELIMITED BY SIZE
+025018         INTO CTL-RPT-LINE.
+025019     WRITE CTL-RPT-LINE.
+025020
+025021     MOVE SPACE TO CTL-RPT-LINE.
+025030     STRING 'CALCULATED + REJECTED + HELD : ' DELIMITED BY SIZE
+025040         CE-RECS-CALC DELIMITED BY SIZE
+025050         ' + ' DELIMITED BY SIZE
+025060         CE-RECS-REJECT DELIMITED BY SIZE
+025065         ' + ' DELIMITED BY SIZE
+025066         CE-RECS-HOLD DELIMITED BY SIZE
+025070         INTO CTL-RPT-LINE.
+025080     WRITE CTL-RPT-LINE.
+025090
+025100     MOVE SPACE TO CTL-RPT-LINE.
+025110     WRITE CTL-RPT-LINE.
+025120
+025130     MOVE SPACE TO CTL-RPT-LINE.
+025140     STRING 'TOTAL INPUT AMOUNT . . . . . : ' DELIMITED BY SIZE
+025150         CE-SUM-AMOUNT DELIMITED BY SIZE
+025160         INTO CTL-RPT-LINE.
+025170     WRITE CTL-RPT-LINE.
+025180
+025190     MOVE SPACE TO CTL-RPT-LINE.
+025200     STRING 'TOTAL OUTPUT CALC-VALUE. . . : ' DELIMITED BY SIZE
+025210         CE-SUM-CALC DELIMITED BY SIZE
+025220         INTO CTL-RPT-LINE.
+025230     WRITE CTL-RPT-LINE.
+025240 3100-EXIT.
+025250     EXIT.
