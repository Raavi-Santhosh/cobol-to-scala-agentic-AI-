@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RATEMAINT.
+000300 AUTHOR.        D L MAINTENANCE TEAM.
+000400 INSTALLATION.  DATA PROCESSING.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* RATEMAINT IS THE ONLINE CICS TRANSACTION (TRANSID RATM)    *
+000900* USED TO MAINTAIN THE EFFECTIVE-DATED RATE TABLE ON         *
+001000* RATE-FILE (SEE RATETAB.CPY).  A RATE ENTRY ADDED OR         *
+001100* CHANGED HERE IS PICKED UP BY CALCSUBR THE NEXT TIME IT      *
+001200* LOADS THE RATE TABLE - I.E. THE NEXT BATCH RUN.             *
+001300*                                                             *
+001400* SCREEN RATEMAP (MAPSET RATESET) SUPPORTS TWO FUNCTIONS,      *
+001410* THE SYMBOLIC MAP IS RATEMAP.CPY; THE PHYSICAL MAP THAT      *
+001420* GENERATED IT IS RATESET.BMS AND MUST BE ASSEMBLED AND       *
+001430* LINK-EDITED INTO THE REGION'S MAP LIBRARY BEFORE THIS       *
+001440* TRANSACTION CAN BE RUN.                                     *
+001500* SELECTED IN RM-FUNCTION ON ENTRY:                           *
+001600*   B - BROWSE.  KEY RATE-REC-TYPE/RATE-EFF-DATE ENTERED,      *
+001700*       THE MATCHING ENTRY (IF ANY) IS READ AND DISPLAYED.     *
+001800*   A - ADD.  ALL RATE-RECORD FIELDS ARE ENTERED AND A NEW     *
+001900*       ENTRY IS WRITTEN.  RATE-LAST-UPDATED/RATE-UPDATED-BY   *
+002000*       ARE STAMPED FROM THE TERMINAL'S SIGNED-ON USERID AND   *
+002100*       TODAY'S DATE.                                          *
+002200* THE TRANSACTION IS PSEUDO-CONVERSATIONAL - IT RETURNS TO      *
+002300* CICS BETWEEN SCREENS WITH ITS WORKING STORAGE PRESERVED IN    *
+002400* THE COMMAREA, THE SAME AS ANY OTHER ONLINE TRANSACTION IN     *
+002500* THIS REGION.                                                 *
+002600*-----------------------------------------------------------*
+002700* MODIFICATION HISTORY                                      *
+002800*   DATE       INIT  DESCRIPTION                             *
+002900*   ---------  ----  ------------------------------------   *
+003000*   2026-08-08 DLM   ORIGINAL PROGRAM                        *
+003050*   2026-08-08 DLM   RATE-UPDATED-BY WAS BEING STAMPED FROM   *
+003060*                    EIBTRMID (THE TERMINAL ID) - CHANGED TO  *
+003070*                    EXEC CICS ASSIGN USERID TO ACTUALLY      *
+003080*                    CAPTURE THE SIGNED-ON OPERATOR           *
+003100*-----------------------------------------------------------*
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER.  IBM-370.
+003500 OBJECT-COMPUTER.  IBM-370.
+003600
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003850 COPY DFHAID.
+003900 01  WS-RESP                  PIC S9(08) COMP.
+004000 01  WS-TODAY                 PIC X(10).
+004100
+004600 01  RM-COMMAREA.
+004700     05  RM-FUNCTION           PIC X(01).
+004800         88  RM-FUNC-BROWSE    VALUE 'B'.
+004900         88  RM-FUNC-ADD       VALUE 'A'.
+005000     05  RM-MESSAGE            PIC X(40).
+005100*    MIRRORS RATETAB.CPY FIELD FOR FIELD - RATE-FILE ITSELF IS
+005110*    DECLARED FROM RATETAB.CPY, BUT THOSE LEVEL NUMBERS WON'T
+005120*    NEST UNDER RM-COMMAREA, SO THE COMMAREA COPY OF A RATE
+005130*    ENTRY IS CARRIED HERE INSTEAD.
+005140     05  RM-RATE-RECORD.
+005150         10  RM-RATE-KEY.
+005160             15  RM-RT-TYPE    PIC X(04).
+005170             15  RM-RT-EFF     PIC X(10).
+005180         10  RM-RT-END         PIC X(10).
+005190         10  RM-RT-MULT        PIC 9(03)V9(04).
+005200         10  RM-RT-EXTRA       PIC 9(10)V99.
+005210         10  RM-RT-LAST-UPD    PIC X(10).
+005220         10  RM-RT-UPD-BY      PIC X(08).
+005300
+005400 COPY RATEMAP.
+005500
+005600 LINKAGE SECTION.
+005700 01  DFHCOMMAREA.
+005800     05  RM-DFHCOMMAREA        PIC X(102).
+005900
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     IF EIBCALEN = 0
+006300         PERFORM 1000-INITIAL-ENTRY  THRU 1000-EXIT
+006400     ELSE
+006500         MOVE DFHCOMMAREA TO RM-COMMAREA
+006600         PERFORM 2000-RECEIVE-SCREEN THRU 2000-EXIT
+006700     END-IF.
+006800
+006900     EXEC CICS RETURN
+007000         TRANSID('RATM')
+007100         COMMAREA(RM-COMMAREA)
+007200         LENGTH(LENGTH OF RM-COMMAREA)
+007300     END-EXEC.
+007400
+007500 1000-INITIAL-ENTRY.
+007600     MOVE SPACES TO RM-COMMAREA.
+007700     MOVE SPACES TO RM-MESSAGE.
+007800     PERFORM 3000-SEND-INITIAL-MAP THRU 3000-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200 2000-RECEIVE-SCREEN.
+008300     EXEC CICS RECEIVE
+008400         MAP('RATEMAP')
+008500         MAPSET('RATESET')
+008600         INTO(RATEMAPI)
+008700         RESP(WS-RESP)
+008800     END-EXEC.
+008900
+009000     EVALUATE EIBAID
+009100         WHEN DFHPF3
+009200             EXEC CICS RETURN END-EXEC
+009300         WHEN DFHENTER
+009400             PERFORM 2100-EDIT-AND-PROCESS THRU 2100-EXIT
+009500         WHEN OTHER
+009600             MOVE 'INVALID KEY PRESSED - USE ENTER OR PF3' TO
+009700                 RM-MESSAGE
+009800             PERFORM 3000-SEND-INITIAL-MAP THRU 3000-EXIT
+009900     END-EVALUATE.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300 2100-EDIT-AND-PROCESS.
+010400     MOVE FUNCI   TO RM-FUNCTION.
+010500     MOVE RECTYPI TO RM-RT-TYPE.
+010600     MOVE EFFDTI  TO RM-RT-EFF.
+010700
+010800     IF RM-FUNCTION NOT = 'B' AND RM-FUNCTION NOT = 'A'
+010900         MOVE 'FUNCTION MUST BE B (BROWSE) OR A (ADD)' TO
+011000             RM-MESSAGE
+011100         PERFORM 3000-SEND-INITIAL-MAP THRU 3000-EXIT
+011200         GO TO 2100-EXIT
+011300     END-IF.
+011400
+011500     IF RM-FUNC-BROWSE
+011600         PERFORM 2200-DO-BROWSE THRU 2200-EXIT
+011700     ELSE
+011800         MOVE ENDDTI   TO RM-RT-END
+011900         MOVE MULTI    TO RM-RT-MULT
+012000         MOVE EXTRAI   TO RM-RT-EXTRA
+012100         PERFORM 2300-DO-ADD    THRU 2300-EXIT
+012200     END-IF.
+012300 2100-EXIT.
+012400     EXIT.
+012500
+012600 2200-DO-BROWSE.
+012700     EXEC CICS READ
+012800         FILE('RATEFILE')
+012900         INTO(RM-RATE-RECORD)
+013000         RIDFLD(RM-RATE-KEY)
+013100         KEYLENGTH(14)
+013200         RESP(WS-RESP)
+013300     END-EXEC.
+013400
+013500     IF WS-RESP = DFHRESP(NORMAL)
+013600         MOVE 'RATE ENTRY FOUND' TO RM-MESSAGE
+013700     ELSE
+013800         MOVE SPACES TO RM-RATE-RECORD
+013900         MOVE 'NO MATCHING RATE ENTRY ON FILE' TO RM-MESSAGE
+014000     END-IF.
+014100     PERFORM 3100-SEND-RESULT-MAP THRU 3100-EXIT.
+014200 2200-EXIT.
+014300     EXIT.
+014400
+014500 2300-DO-ADD.
+014600     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+014700     MOVE WS-TODAY         TO RM-RT-LAST-UPD.
+014750     EXEC CICS ASSIGN
+014760         USERID(RM-RT-UPD-BY)
+014770     END-EXEC.
+014900
+015000     EXEC CICS WRITE
+015100         FILE('RATEFILE')
+015200         FROM(RM-RATE-RECORD)
+015300         RIDFLD(RM-RATE-KEY)
+015400         KEYLENGTH(14)
+015500         RESP(WS-RESP)
+015600     END-EXEC.
+015700
+015800     IF WS-RESP = DFHRESP(NORMAL)
+015900         MOVE 'RATE ENTRY ADDED - WILL APPLY FROM NEXT BATCH RUN'
+016000             TO RM-MESSAGE
+016100     ELSE
+016200         IF WS-RESP = DFHRESP(DUPREC)
+016300             MOVE 'RATE ENTRY ALREADY EXISTS FOR THIS KEY' TO
+016400                 RM-MESSAGE
+016500         ELSE
+016600             MOVE 'UNABLE TO ADD RATE ENTRY - SEE SUPPORT' TO
+016700                 RM-MESSAGE
+016800         END-IF
+016900     END-IF.
+017000     PERFORM 3100-SEND-RESULT-MAP THRU 3100-EXIT.
+017100 2300-EXIT.
+017200     EXIT.
+017300
+017400 3000-SEND-INITIAL-MAP.
+017500     MOVE RM-MESSAGE TO MSGO.
+017600     EXEC CICS SEND MAP('RATEMAP')
+017700         MAPSET('RATESET')
+017800         FROM(RATEMAPO)
+017900         ERASE
+018000     END-EXEC.
+018100 3000-EXIT.
+018200     EXIT.
+018300
+018400 3100-SEND-RESULT-MAP.
+018500     MOVE RM-FUNCTION      TO FUNCO.
+018600     MOVE RM-RT-TYPE       TO RECTYPO.
+018700     MOVE RM-RT-EFF        TO EFFDTO.
+018800     MOVE RM-RT-END        TO ENDDTO.
+018900     MOVE RM-RT-MULT       TO MULTO.
+019000     MOVE RM-RT-EXTRA      TO EXTRAO.
+019100     MOVE RM-MESSAGE       TO MSGO.
+019200     EXEC CICS SEND MAP('RATEMAP')
+019300         MAPSET('RATESET')
+019400         FROM(RATEMAPO)
+019500         ERASE
+019600     END-EXEC.
+019700 3100-EXIT.
+019800     EXIT.
