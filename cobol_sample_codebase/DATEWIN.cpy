@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------*
+000200* DATEWIN.CPY                                               *
+000300* CURRENT BATCH'S ACCEPTED WS-RECORD-DATE WINDOW, IN        *
+000400* CCYY-MM-DD, SET BY CALCDRV FROM ITS JCL PARM AND PASSED   *
+000500* TO CALCSUBR FOR THE DATE-WINDOW CHECK.                    *
+000600*-----------------------------------------------------------*
+000700   01  WS-DATE-WINDOW.
+000800       05  WS-WINDOW-START       PIC X(10).
+000900       05  WS-WINDOW-END         PIC X(10).
