@@ -0,0 +1,65 @@
+000100*-----------------------------------------------------------*
+000200* RATEMAP.CPY                                               *
+000300* BMS SYMBOLIC MAP FOR MAPSET RATESET, MAP RATEMAP, USED BY  *
+000400* THE RATEMAINT ONLINE RATE-TABLE MAINTENANCE TRANSACTION.    *
+000500* GENERATED-STYLE SYMBOLIC MAP - ONE INPUT FIELD GROUP       *
+000600* (LENGTH/ATTRIBUTE/DATA) PER MAPPED SCREEN FIELD, FOLLOWED  *
+000700* BY THE MATCHING OUTPUT (O-SUFFIXED) REDEFINITION.          *
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*   DATE       INIT  DESCRIPTION                             *
+001100*   ---------  ----  ------------------------------------   *
+001200*   2026-08-08 DLM   ORIGINAL MAP                            *
+001300*-----------------------------------------------------------*
+001400   01  RATEMAPI.
+001500       02  FUNCL             COMP PIC S9(4).
+001600       02  FUNCF             PIC X.
+001700       02  FILLER REDEFINES FUNCF.
+001800           03  FUNCA         PIC X.
+001900       02  FUNCI             PIC X(01).
+002000       02  RECTYPL           COMP PIC S9(4).
+002100       02  RECTYPF           PIC X.
+002200       02  FILLER REDEFINES RECTYPF.
+002300           03  RECTYPA       PIC X.
+002400       02  RECTYPI           PIC X(04).
+002500       02  EFFDTL            COMP PIC S9(4).
+002600       02  EFFDTF            PIC X.
+002700       02  FILLER REDEFINES EFFDTF.
+002800           03  EFFDTA        PIC X.
+002900       02  EFFDTI            PIC X(10).
+003000       02  ENDDTL            COMP PIC S9(4).
+003100       02  ENDDTF            PIC X.
+003200       02  FILLER REDEFINES ENDDTF.
+003300           03  ENDDTA        PIC X.
+003400       02  ENDDTI            PIC X(10).
+003500       02  MULTL             COMP PIC S9(4).
+003600       02  MULTF             PIC X.
+003700       02  FILLER REDEFINES MULTF.
+003800           03  MULTA         PIC X.
+003900       02  MULTI             PIC 9(03)V9(04).
+004000       02  EXTRAL            COMP PIC S9(4).
+004100       02  EXTRAF            PIC X.
+004200       02  FILLER REDEFINES EXTRAF.
+004300           03  EXTRAA        PIC X.
+004400       02  EXTRAI            PIC 9(10)V99.
+004500       02  MSGL              COMP PIC S9(4).
+004600       02  MSGF              PIC X.
+004700       02  FILLER REDEFINES MSGF.
+004800           03  MSGA          PIC X.
+004900       02  MSGI              PIC X(40).
+005000
+005100   01  RATEMAPO REDEFINES RATEMAPI.
+005200       02  FILLER            PIC X(03).
+005300       02  FUNCO             PIC X(01).
+005400       02  FILLER            PIC X(03).
+005500       02  RECTYPO           PIC X(04).
+005600       02  FILLER            PIC X(03).
+005700       02  EFFDTO            PIC X(10).
+005800       02  FILLER            PIC X(03).
+005900       02  ENDDTO            PIC X(10).
+006000       02  FILLER            PIC X(03).
+006100       02  MULTO             PIC 9(03)V9(04).
+006200       02  FILLER            PIC X(03).
+006300       02  EXTRAO            PIC 9(10)V99.
+006400       02  FILLER            PIC X(03).
+006500       02  MSGO              PIC X(40).
