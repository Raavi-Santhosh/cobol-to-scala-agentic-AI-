@@ -0,0 +1,91 @@
+*-------------------------------------------------------------*
+* RATESET.BMS                                                  *
+* PHYSICAL BMS MAP SOURCE FOR MAPSET RATESET, MAP RATEMAP,     *
+* USED BY THE RATEMAINT ONLINE RATE-TABLE MAINTENANCE          *
+* TRANSACTION (TRANSID RATM).  ASSEMBLE AND LINK-EDIT THIS     *
+* DECK INTO THE CICS MAP LIBRARY (DFHRPL/BMS LOAD LIBRARY)     *
+* BEFORE RATEMAINT IS BROUGHT UP IN A REGION - THE SYMBOLIC    *
+* MAP IN RATEMAP.CPY (GENERATED FROM THIS SAME FIELD LAYOUT)   *
+* IS ONLY HALF OF THE MAP; CICS ALSO NEEDS THIS PHYSICAL MAP   *
+* TO ACTUALLY PAINT AND RECEIVE THE SCREEN.                    *
+*-------------------------------------------------------------*
+* MODIFICATION HISTORY                                         *
+*   DATE       INIT  DESCRIPTION                                *
+*   ---------  ----  ------------------------------------      *
+*   2026-08-08 DLM   ORIGINAL MAP                                *
+*-------------------------------------------------------------*
+RATESET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+RATEMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,28),                                           X
+               LENGTH=24,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='RATE TABLE MAINTENANCE'
+*
+         DFHMDF POS=(3,5),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='FUNCTION (B=BROWSE, A=ADD) ..'
+FUNC     DFHMDF POS=(3,36),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(5,5),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='RECORD TYPE ..................'
+RECTYP   DFHMDF POS=(5,36),                                           X
+               LENGTH=4,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,5),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='EFFECTIVE DATE (CCYY-MM-DD) ..'
+EFFDT    DFHMDF POS=(7,36),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,5),                                            X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='END DATE (CCYY-MM-DD) ........'
+ENDDT    DFHMDF POS=(9,36),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,5),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='MULTIPLIER (999V9999) ........'
+MULT     DFHMDF POS=(11,36),                                          X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(13,5),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='EXTRA VALUE (9999999999V99) ..'
+EXTRA    DFHMDF POS=(13,36),                                          X
+               LENGTH=12,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
